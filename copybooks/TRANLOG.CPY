@@ -0,0 +1,14 @@
+      *----
+      *    TRANLOG - TRANSACTION LOG RECORD, SHARED BY ATM0001
+      *    AND ATM0003. KEYED BY ACCOUNT ID + TIMESTAMP SO EVERY
+      *    POSTING IS INDIVIDUALLY RETRIEVABLE FOR RECONCILIATION.
+      *----
+       01  TRAN-LOG-REC.
+           05 TRAN-LOG-KEY.
+              10 TRAN-ACCT-ID         PIC 9(10).
+              10 TRAN-TIMESTAMP.
+                 15 TRAN-DATE         PIC 9(08).
+                 15 TRAN-TIME         PIC 9(08).
+           05 TRAN-TYPE               PIC X(11).
+           05 TRAN-AMOUNT             PIC 9(08).
+           05 TRAN-RESULT-BALANCE     PIC 9(10).
