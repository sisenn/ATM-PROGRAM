@@ -0,0 +1,16 @@
+      *----
+      *    ACCTREC - ACCOUNT MASTER RECORD, SHARED BY ATM0001,
+      *    ATM0002 AND ATM0003.
+      *----
+       01  ACCT-REC.
+           05 ACCT-KEY.
+              10 ACCT-ID              PIC 9(10).
+           05 ACCT-NAME               PIC X(15).
+           05 ACCT-SURNAME            PIC X(15).
+           05 ACCT-PIC                PIC 9(04).
+           05 ACCT-BALANCE            PIC 9(10).
+           05 ACCT-DAILY-WD-DATE      PIC 9(08).
+           05 ACCT-DAILY-WD-TOTAL     PIC 9(08).
+           05 ACCT-LOCK-STATUS        PIC X(01).
+              88 ACCT-LOCKED          VALUE 'L'.
+              88 ACCT-NOT-LOCKED      VALUE 'O'.
