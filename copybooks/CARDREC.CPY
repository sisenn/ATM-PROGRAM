@@ -0,0 +1,10 @@
+      *----
+      *    CARDREC - CREDIT CARD MASTER RECORD FOR
+      *    CREDIT-PAYMENT-PROGRAM IN ATM0001.
+      *----
+       01  CARD-REC.
+           05 CARD-KEY.
+              10 CARD-NO                 PIC 9(16).
+           05 CARD-LIMIT                 PIC 9(06).
+           05 CARD-DEBT                  PIC 9(06).
+           05 CARD-DUE-DATE              PIC 9(08).
