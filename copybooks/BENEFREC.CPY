@@ -0,0 +1,9 @@
+      *----
+      *    BENEFREC - BENEFICIARY IBAN REGISTRY FOR
+      *    TRANSFER-PROGRAM IN ATM0001. MAPS AN IBAN TO THE
+      *    DESTINATION ACCT-ID CARRIED IN ACCT-INP.
+      *----
+       01  BENEF-REC.
+           05 BENEF-IBAN                 PIC X(26).
+           05 BENEF-ACCT-ID              PIC 9(10).
+           05 BENEF-NAME                 PIC X(15).
