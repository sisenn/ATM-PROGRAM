@@ -0,0 +1,11 @@
+      *----
+      *    VAULTREC - CASH VAULT DENOMINATION INVENTORY, USED BY
+      *    WITHDRAWAL-PROGRAM AND DEPOSIT-PROGRAM IN ATM0001.
+      *    ONE RECORD PER DENOMINATION, KEYED ON FACE VALUE.
+      *----
+       01  VAULT-REC.
+           05 VAULT-DENOM                PIC 9(04).
+           05 VAULT-NOTE-COUNT           PIC 9(06).
+           05 VAULT-LOW-CASH-FLAG        PIC X(01).
+              88 VAULT-LOW-CASH          VALUE 'Y'.
+              88 VAULT-CASH-OK           VALUE 'N'.
