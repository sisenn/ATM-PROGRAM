@@ -0,0 +1,11 @@
+      *----
+      *    BILLREC - BILLER/SUBSCRIBER MASTER RECORD FOR
+      *    PAYING-INVOINCE-PROGRAM IN ATM0001.
+      *----
+       01  BILL-REC.
+           05 BILL-KEY.
+              10 BILL-INSTITUTION-NAME   PIC X(10).
+              10 BILL-SUBSCRIBER-NO      PIC 9(10).
+           05 BILL-INVOINCE-TYPE         PIC X(08).
+           05 BILL-DUE-DATE              PIC 9(08).
+           05 BILL-AMOUNT-DUE            PIC 9(06).
