@@ -0,0 +1,12 @@
+      *----
+      *    LOCKREC - CARD CAPTURE / LOCKOUT RECORD, WRITTEN BY
+      *    ATM0001 WHEN A CARD IS CAPTURED AND CLEARED BY A
+      *    TELLER THROUGH ATM0002.
+      *----
+       01  LOCK-REC.
+           05 LOCK-KEY.
+              10 LOCK-ACCT-ID            PIC 9(10).
+              10 LOCK-TIMESTAMP.
+                 15 LOCK-DATE            PIC 9(08).
+                 15 LOCK-TIME            PIC 9(08).
+           05 LOCK-REASON                PIC X(20).
