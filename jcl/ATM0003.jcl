@@ -0,0 +1,20 @@
+//ATM0003  JOB (ACCTG),'ATM EOD RECON',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* END-OF-DAY BATCH RECONCILIATION FOR THE ATM SYSTEM.
+//* SUMS TRANLOG POSTINGS PER ACCOUNT FOR THE BUSINESS DATE
+//* SUPPLIED IN SYSIN, CROSS-FOOTS THEM AGAINST ACCTINP, AND
+//* PRINTS ANY ACCOUNT WHOSE LEDGER TOTAL DISAGREES WITH ITS
+//* STORED BALANCE TO EXCPRPT.
+//*--------------------------------------------------------------
+//RECON    EXEC PGM=ATM0003
+//STEPLIB  DD   DSN=ATM.PROD.LOADLIB,DISP=SHR
+//ACCTINP  DD   DSN=ATM.PROD.ACCTINP,DISP=SHR
+//TRANLOG  DD   DSN=ATM.PROD.TRANLOG,DISP=SHR
+//EXCPRPT  DD   SYSOUT=*
+//*--------------------------------------------------------------
+//* SYSIN SUPPLIES THE BUSINESS DATE TO RECONCILE (CCYYMMDD).
+//* ATM.PROD.RUNDATE IS MAINTAINED DAILY BY THE CLOSE-OF-BUSINESS
+//* PROCEDURE - DO NOT HARDCODE A DATE HERE.
+//*--------------------------------------------------------------
+//SYSIN    DD   DSN=ATM.PROD.RUNDATE,DISP=SHR
