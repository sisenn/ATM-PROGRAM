@@ -0,0 +1,207 @@
+       IDENTIFICATION DIVISION.
+      *----
+       PROGRAM-ID.   ATM0003.
+       AUTHOR.       SINEM SEN.
+      *----
+      *    ATM0003 IS THE END-OF-DAY BATCH RECONCILIATION JOB. IT
+      *    READS TRAN-LOG-INP SEQUENTIALLY FOR THE BUSINESS DATE
+      *    SUPPLIED ON RUN-DATE-PARM, SUMS POSTINGS PER ACCT-ID, AND
+      *    CROSS-FOOTS THE RUNNING TOTAL AGAINST THE BALANCE CURRENTLY
+      *    STORED ON ACCT-INP. ANY ACCOUNT WHOSE FOOTED BALANCE DOES
+      *    NOT AGREE WITH ACCT-BALANCE IS PRINTED ON THE EXCEPTIONS
+      *    REPORT.
+      *----
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCT-INP  ASSIGN TO ACCTINP
+                            ORGANIZATION INDEXED
+                            ACCESS RANDOM
+                            RECORD KEY ACCT-KEY
+                            STATUS ST-ACCT-INP.
+           SELECT TRAN-LOG-INP ASSIGN TO TRANLOG
+                            ORGANIZATION INDEXED
+                            ACCESS SEQUENTIAL
+                            RECORD KEY TRAN-LOG-KEY
+                            STATUS ST-TRAN-LOG.
+           SELECT EXCEPT-RPT  ASSIGN TO EXCPRPT
+                            ORGANIZATION LINE SEQUENTIAL
+                            STATUS ST-EXCEPT-RPT.
+       DATA DIVISION.
+      *----
+       FILE SECTION.
+       FD  ACCT-INP.
+           COPY ACCTREC.
+       FD  TRAN-LOG-INP.
+           COPY TRANLOG.
+       FD  EXCEPT-RPT
+           RECORD CONTAINS 132 CHARACTERS.
+       01  EXCEPT-LINE                 PIC X(132).
+      *----
+       WORKING-STORAGE SECTION.
+      *----
+       01  RUN-DATE-PARM                PIC 9(08).
+      *----
+       01  WORK-TOTALS.
+           05 WORK-ACCT-ID              PIC 9(10).
+           05 WORK-DEPOSIT-TOTAL        PIC S9(10).
+           05 WORK-WITHDRAWAL-TOTAL     PIC S9(10).
+           05 WORK-NET-TOTAL            PIC S9(10).
+           05 WORK-OPENING-BALANCE      PIC S9(10).
+           05 WORK-FOOTED-BALANCE       PIC S9(10).
+      *----
+       01  REPORT-LINE-FIELDS.
+           05 RL-ACCT-ID                PIC 9(10).
+           05 RL-LEDGER-TOTAL           PIC 9(10).
+           05 RL-STORED-BALANCE         PIC 9(10).
+           05 RL-DIFFERENCE             PIC S9(10).
+           05 RL-DIFFERENCE-DISP        PIC -9(10).
+      *----
+       01  COUNTERS.
+           05 ACCOUNTS-CHECKED          PIC 9(06)     VALUE ZERO.
+           05 EXCEPTIONS-FOUND          PIC 9(06)     VALUE ZERO.
+      *----
+       01  EOF-SW                       PIC X(01).
+           88 TRAN-AT-END               VALUE 'Y'.
+       01  FIRST-RECORD-SW              PIC X(01)     VALUE 'Y'.
+           88 FIRST-RECORD              VALUE 'Y'.
+       01  GROUP-FIRST-TRAN-SW          PIC X(01)     VALUE 'Y'.
+           88 GROUP-FIRST-TRAN          VALUE 'Y'.
+      *----
+       01  ST-ACCT-INP                  PIC 9(02).
+           88 ACCT-INP-SUCC             VALUE 00 97.
+       01  ST-TRAN-LOG                  PIC 9(02).
+       01  ST-EXCEPT-RPT                PIC 9(02).
+      *----
+       PROCEDURE DIVISION.
+      *----
+       MAIN-PROCESS.
+           PERFORM INITIALIZE-RUN
+           PERFORM PROCESS-TRAN-LOG UNTIL TRAN-AT-END
+           IF NOT FIRST-RECORD
+              PERFORM FOOT-ACCOUNT
+           END-IF
+           PERFORM FINALIZE-RUN
+           STOP RUN.
+       MAIN-END. EXIT.
+      *----
+       INITIALIZE-RUN.
+           DISPLAY 'Enter the business date to reconcile (CCYYMMDD).'
+           ACCEPT RUN-DATE-PARM
+           OPEN INPUT  ACCT-INP
+           OPEN INPUT  TRAN-LOG-INP
+           OPEN OUTPUT EXCEPT-RPT
+           MOVE SPACES TO EXCEPT-LINE
+           STRING 'END OF DAY EXCEPTION REPORT - BUSINESS DATE '
+                  RUN-DATE-PARM DELIMITED BY SIZE
+                  INTO EXCEPT-LINE
+           WRITE EXCEPT-LINE
+           MOVE SPACES TO EXCEPT-LINE
+           STRING 'ACCT-ID    LEDGER-TOTAL STORED-BALANCE DIFFERENCE'
+                  DELIMITED BY SIZE INTO EXCEPT-LINE
+           WRITE EXCEPT-LINE
+           MOVE 'N' TO EOF-SW
+           MOVE ZERO TO WORK-DEPOSIT-TOTAL
+           MOVE ZERO TO WORK-WITHDRAWAL-TOTAL
+           MOVE ZERO TO WORK-NET-TOTAL
+           MOVE 'Y' TO GROUP-FIRST-TRAN-SW
+           READ TRAN-LOG-INP NEXT RECORD
+              AT END
+                 MOVE 'Y' TO EOF-SW
+           END-READ.
+       INITIALIZE-END. EXIT.
+      *----
+       PROCESS-TRAN-LOG.
+           IF TRAN-DATE NOT = RUN-DATE-PARM
+              PERFORM READ-NEXT-TRAN
+           ELSE
+              IF FIRST-RECORD
+                 MOVE 'N'         TO FIRST-RECORD-SW
+                 MOVE TRAN-ACCT-ID TO WORK-ACCT-ID
+              END-IF
+              IF TRAN-ACCT-ID NOT = WORK-ACCT-ID
+                 PERFORM FOOT-ACCOUNT
+                 MOVE TRAN-ACCT-ID TO WORK-ACCT-ID
+                 MOVE ZERO TO WORK-DEPOSIT-TOTAL
+                 MOVE ZERO TO WORK-WITHDRAWAL-TOTAL
+                 MOVE 'Y' TO GROUP-FIRST-TRAN-SW
+              END-IF
+              PERFORM ACCUMULATE-TRAN
+              PERFORM READ-NEXT-TRAN
+           END-IF.
+       PROCESS-END. EXIT.
+      *----
+       READ-NEXT-TRAN.
+           READ TRAN-LOG-INP NEXT RECORD
+              AT END
+                 MOVE 'Y' TO EOF-SW
+           END-READ.
+       READ-NEXT-END. EXIT.
+      *----
+       ACCUMULATE-TRAN.
+           IF GROUP-FIRST-TRAN
+              IF TRAN-TYPE = 'DEPOSIT' OR TRAN-TYPE = 'TRANSFERIN'
+                 COMPUTE WORK-OPENING-BALANCE =
+                    TRAN-RESULT-BALANCE - TRAN-AMOUNT
+              ELSE
+                 COMPUTE WORK-OPENING-BALANCE =
+                    TRAN-RESULT-BALANCE + TRAN-AMOUNT
+              END-IF
+              MOVE 'N' TO GROUP-FIRST-TRAN-SW
+           END-IF
+           IF TRAN-TYPE = 'DEPOSIT' OR TRAN-TYPE = 'TRANSFERIN'
+              ADD TRAN-AMOUNT TO WORK-DEPOSIT-TOTAL
+           ELSE
+              ADD TRAN-AMOUNT TO WORK-WITHDRAWAL-TOTAL
+           END-IF.
+       ACCUMULATE-END. EXIT.
+      *----
+       FOOT-ACCOUNT.
+           ADD 1 TO ACCOUNTS-CHECKED
+           COMPUTE WORK-NET-TOTAL =
+              WORK-DEPOSIT-TOTAL - WORK-WITHDRAWAL-TOTAL
+           COMPUTE WORK-FOOTED-BALANCE =
+              WORK-OPENING-BALANCE + WORK-NET-TOTAL
+           MOVE WORK-ACCT-ID TO ACCT-ID
+           READ ACCT-INP KEY IS ACCT-KEY
+              INVALID KEY
+                 MOVE ZERO TO ACCT-BALANCE
+           END-READ.
+           IF ACCT-BALANCE NOT = WORK-FOOTED-BALANCE
+              PERFORM PRINT-EXCEPTION-LINE
+           END-IF.
+       FOOT-END. EXIT.
+      *----
+       PRINT-EXCEPTION-LINE.
+           ADD 1 TO EXCEPTIONS-FOUND
+           MOVE WORK-ACCT-ID        TO RL-ACCT-ID
+           MOVE WORK-FOOTED-BALANCE TO RL-LEDGER-TOTAL
+           MOVE ACCT-BALANCE        TO RL-STORED-BALANCE
+           COMPUTE RL-DIFFERENCE = ACCT-BALANCE - WORK-FOOTED-BALANCE
+           MOVE RL-DIFFERENCE TO RL-DIFFERENCE-DISP
+           MOVE SPACES TO EXCEPT-LINE
+           STRING RL-ACCT-ID       DELIMITED BY SIZE
+                  '  '             DELIMITED BY SIZE
+                  RL-LEDGER-TOTAL  DELIMITED BY SIZE
+                  '   '            DELIMITED BY SIZE
+                  RL-STORED-BALANCE DELIMITED BY SIZE
+                  '   '            DELIMITED BY SIZE
+                  RL-DIFFERENCE-DISP DELIMITED BY SIZE
+                  INTO EXCEPT-LINE
+           WRITE EXCEPT-LINE.
+       PRINT-END. EXIT.
+      *----
+       FINALIZE-RUN.
+           MOVE SPACES TO EXCEPT-LINE
+           WRITE EXCEPT-LINE
+           MOVE SPACES TO EXCEPT-LINE
+           STRING 'ACCOUNTS CHECKED: ' DELIMITED BY SIZE
+                  ACCOUNTS-CHECKED     DELIMITED BY SIZE
+                  '   EXCEPTIONS FOUND: ' DELIMITED BY SIZE
+                  EXCEPTIONS-FOUND     DELIMITED BY SIZE
+                  INTO EXCEPT-LINE
+           WRITE EXCEPT-LINE
+           CLOSE ACCT-INP
+           CLOSE TRAN-LOG-INP
+           CLOSE EXCEPT-RPT.
+       FINALIZE-END. EXIT.
