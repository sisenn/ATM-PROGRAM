@@ -0,0 +1,172 @@
+       IDENTIFICATION DIVISION.
+      *----
+       PROGRAM-ID.   ATM0002.
+       AUTHOR.       SINEM SEN.
+      *----
+      *    ATM0002 IS THE BRANCH-SIDE ACCOUNT MAINTENANCE PROGRAM.
+      *    IT OPENS NEW ACCOUNTS ON ACCT-INP AND CLEARS CAPTURED
+      *    CARDS RECORDED BY ATM0001 IN LOCKOUT-INP.
+      *----
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCT-INP  ASSIGN TO ACCTINP
+                            ORGANIZATION INDEXED
+                            ACCESS RANDOM
+                            RECORD KEY ACCT-KEY
+                            STATUS ST-ACCT-INP.
+           SELECT LOCKOUT-INP ASSIGN TO LOCKINP
+                            ORGANIZATION INDEXED
+                            ACCESS DYNAMIC
+                            RECORD KEY LOCK-KEY
+                            STATUS ST-LOCK-INP.
+       DATA DIVISION.
+      *----
+       FILE SECTION.
+       FD  ACCT-INP.
+           COPY ACCTREC.
+       FD  LOCKOUT-INP.
+           COPY LOCKREC.
+      *----
+       WORKING-STORAGE SECTION.
+      *----
+       01  STAFF-SELECTING             PIC 9.
+       01  STAFF-EXIT-FLAG             PIC X(03)       VALUE 'YES'.
+      *----
+       01  NEW-ACCT-ENTRY.
+           05 NEW-ACCT-ID              PIC 9(10).
+           05 NEW-ACCT-NAME            PIC X(15).
+           05 NEW-ACCT-SURNAME         PIC X(15).
+           05 NEW-ACCT-PIC             PIC 9(04).
+           05 NEW-ACCT-BALANCE         PIC 9(10).
+      *----
+       01  CLEAR-LOCK-ENTRY.
+           05 CLEAR-ACCT-ID            PIC 9(10).
+      *----
+       01  ST-ACCT-INP                 PIC 9(02).
+           88 ACCT-INP-SUCC            VALUE 00 97.
+       01  ST-LOCK-INP                 PIC 9(02).
+      *----
+       01  PURGE-EOF-SW                PIC X(01).
+           88 PURGE-AT-END             VALUE 'Y'.
+      *----
+       01  ACCT-FOUND-SW               PIC X(01).
+           88 ACCT-WAS-FOUND           VALUE 'Y'.
+           88 ACCT-NOT-FOUND           VALUE 'N'.
+      *----
+       PROCEDURE DIVISION.
+      *----
+       MAIN-PROCESS.
+           OPEN I-O ACCT-INP.
+           OPEN I-O LOCKOUT-INP.
+           DISPLAY 'ATM Account Maintenance'
+           PERFORM STAFF-SELECT-PROCESS
+           DISPLAY 'Any further maintenance to perform?'
+           ACCEPT STAFF-EXIT-FLAG
+           IF STAFF-EXIT-FLAG = 'YES'
+              PERFORM STAFF-SELECT-PROCESS
+           ELSE IF STAFF-EXIT-FLAG = 'NO'
+              DISPLAY 'Maintenance session ended.'
+           END-IF.
+           CLOSE ACCT-INP.
+           CLOSE LOCKOUT-INP.
+           STOP RUN.
+       MAIN-END. EXIT.
+      *----
+       STAFF-SELECT-PROCESS.
+           DISPLAY '1 - OPEN NEW ACCOUNT'.
+           DISPLAY '2 - CLEAR A CAPTURED CARD'.
+           ACCEPT STAFF-SELECTING.
+           IF STAFF-SELECTING = '1'
+              PERFORM OPEN-ACCOUNT-PROGRAM
+           ELSE IF STAFF-SELECTING = '2'
+              PERFORM CLEAR-LOCKOUT-PROGRAM
+           END-IF.
+       STAFF-SELECT-END. EXIT.
+      *----
+       OPEN-ACCOUNT-PROGRAM.
+           DISPLAY 'Enter the new 10-digit account number.'
+           ACCEPT NEW-ACCT-ID
+           MOVE NEW-ACCT-ID TO ACCT-ID
+           SET  ACCT-NOT-FOUND TO TRUE
+           READ ACCT-INP KEY IS ACCT-KEY
+              INVALID KEY
+                 SET ACCT-NOT-FOUND TO TRUE
+              NOT INVALID KEY
+                 SET ACCT-WAS-FOUND TO TRUE
+                 DISPLAY 'An account with that number already exists.'
+           END-READ.
+           IF ACCT-NOT-FOUND
+              DISPLAY 'Enter the customer first name.'
+              ACCEPT NEW-ACCT-NAME
+              DISPLAY 'Enter the customer surname.'
+              ACCEPT NEW-ACCT-SURNAME
+              DISPLAY 'Enter the starting 4 digit PIN.'
+              ACCEPT NEW-ACCT-PIC
+              DISPLAY 'Enter the opening balance.'
+              ACCEPT NEW-ACCT-BALANCE
+              MOVE NEW-ACCT-ID      TO ACCT-ID
+              MOVE NEW-ACCT-NAME    TO ACCT-NAME
+              MOVE NEW-ACCT-SURNAME TO ACCT-SURNAME
+              MOVE NEW-ACCT-PIC     TO ACCT-PIC
+              MOVE NEW-ACCT-BALANCE TO ACCT-BALANCE
+              MOVE ZERO             TO ACCT-DAILY-WD-DATE
+              MOVE ZERO             TO ACCT-DAILY-WD-TOTAL
+              SET  ACCT-NOT-LOCKED  TO TRUE
+              WRITE ACCT-REC
+                 INVALID KEY
+                    DISPLAY 'The account could not be created.'
+                 NOT INVALID KEY
+                    DISPLAY 'Account opened successfully.'
+              END-WRITE
+           END-IF.
+       OPEN-ACCOUNT-END. EXIT.
+      *----
+       CLEAR-LOCKOUT-PROGRAM.
+           DISPLAY 'Enter the account number to unlock.'
+           ACCEPT CLEAR-ACCT-ID
+           MOVE CLEAR-ACCT-ID TO ACCT-ID
+           SET  ACCT-WAS-FOUND TO TRUE
+           READ ACCT-INP KEY IS ACCT-KEY
+              INVALID KEY
+                 DISPLAY 'No account found with that number.'
+                 SET ACCT-NOT-FOUND TO TRUE
+           END-READ.
+           IF ACCT-WAS-FOUND
+              IF ACCT-NOT-LOCKED
+                 DISPLAY 'That account is not currently locked.'
+              ELSE
+                 SET ACCT-NOT-LOCKED TO TRUE
+                 REWRITE ACCT-REC
+                 PERFORM PURGE-LOCK-RECORDS
+                 DISPLAY 'The card has been released.'
+              END-IF
+           END-IF.
+       CLEAR-LOCKOUT-END. EXIT.
+      *----
+       PURGE-LOCK-RECORDS.
+           MOVE 'N' TO PURGE-EOF-SW.
+           MOVE CLEAR-ACCT-ID TO LOCK-ACCT-ID.
+           START LOCKOUT-INP KEY IS EQUAL LOCK-ACCT-ID
+              INVALID KEY
+                 MOVE 'Y' TO PURGE-EOF-SW
+           END-START.
+           PERFORM DELETE-LOCK-ENTRY UNTIL PURGE-AT-END.
+       PURGE-END. EXIT.
+      *----
+       DELETE-LOCK-ENTRY.
+           READ LOCKOUT-INP NEXT RECORD
+              AT END
+                 MOVE 'Y' TO PURGE-EOF-SW
+           END-READ.
+           IF NOT PURGE-AT-END
+              IF LOCK-ACCT-ID = CLEAR-ACCT-ID
+                 DELETE LOCKOUT-INP RECORD
+                    INVALID KEY
+                       DISPLAY 'Warning: lockout record not removed.'
+                 END-DELETE
+              ELSE
+                 MOVE 'Y' TO PURGE-EOF-SW
+              END-IF
+           END-IF.
+       DELETE-END. EXIT.
