@@ -3,25 +3,63 @@
        PROGRAM-ID.   ATM0001.
        AUTHOR.       SINEM SEN.
       *----
-       ENVIRONMENT DIVISION. 
-       INPUT-OUTPUT SECTION. 
-       FILE-CONTROL. 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
            SELECT ACCT-INP  ASSIGN TO ACCTINP
                             ORGANIZATION INDEXED
                             ACCESS RANDOM
                             RECORD KEY ACCT-KEY
                             STATUS ST-ACCT-INP.
-       DATA DIVISION. 
+           SELECT TRAN-LOG-INP ASSIGN TO TRANLOG
+                            ORGANIZATION INDEXED
+                            ACCESS DYNAMIC
+                            RECORD KEY TRAN-LOG-KEY
+                            ALTERNATE RECORD KEY TRAN-ACCT-ID
+                            WITH DUPLICATES
+                            STATUS ST-TRAN-LOG.
+           SELECT BILLERS-INP ASSIGN TO BILLINP
+                            ORGANIZATION INDEXED
+                            ACCESS RANDOM
+                            RECORD KEY BILL-KEY
+                            STATUS ST-BILL-INP.
+           SELECT CARD-INP  ASSIGN TO CARDINP
+                            ORGANIZATION INDEXED
+                            ACCESS RANDOM
+                            RECORD KEY CARD-KEY
+                            STATUS ST-CARD-INP.
+           SELECT BENEF-INP ASSIGN TO BENFINP
+                            ORGANIZATION INDEXED
+                            ACCESS RANDOM
+                            RECORD KEY BENEF-IBAN
+                            STATUS ST-BENEF-INP.
+           SELECT VAULT-INP ASSIGN TO VAULTINP
+                            ORGANIZATION INDEXED
+                            ACCESS RANDOM
+                            RECORD KEY VAULT-DENOM
+                            STATUS ST-VAULT-INP.
+           SELECT LOCKOUT-INP ASSIGN TO LOCKINP
+                            ORGANIZATION INDEXED
+                            ACCESS RANDOM
+                            RECORD KEY LOCK-KEY
+                            STATUS ST-LOCK-INP.
+       DATA DIVISION.
       *----
        FILE SECTION.
        FD  ACCT-INP.
-       01  ACCT-REC.
-           05 ACCT-KEY.
-              10 ACCT-ID    PIC 9(10).
-           05 ACCT-NAME     PIC X(15).
-           05 ACCT-SURNAME  PIC X(15).
-           05 ACCT-PIC      PIC 9(04).
-           05 ACCT-BALANCE  PIC 9(10).
+           COPY ACCTREC.
+       FD  TRAN-LOG-INP.
+           COPY TRANLOG.
+       FD  BILLERS-INP.
+           COPY BILLREC.
+       FD  CARD-INP.
+           COPY CARDREC.
+       FD  BENEF-INP.
+           COPY BENEFREC.
+       FD  VAULT-INP.
+           COPY VAULTREC.
+       FD  LOCKOUT-INP.
+           COPY LOCKREC.
       *----
        WORKING-STORAGE SECTION.
       *----
@@ -30,33 +68,76 @@
            05 ACCOUNT-PIC              PIC 9(04).
            05 ACCOUNT-NAME             PIC X(15).
            05 ACCOUNT-SURNAME          PIC X(15).
+      *----
+       01  NEW-PIN-PROCESS.
+           05 NEW-ACCOUNT-PIC          PIC 9(04).
       *----
        01  TRANSFER-PROCESS.
            05 TRANSFER-AMOUNT       PIC 9(8).
-           05 TRANSFER-IBAN         PIC 9(10).
+           05 TRANSFER-IBAN         PIC X(26).
+           05 TRANSFER-IBAN-LEN     PIC 9(02).
            05 TRANSFER-DESCRIPTION  PIC X(30).
+           05 TRANSFER-DEST-ACCT-ID PIC 9(10).
+           05 TRANSFER-STATUS-SW    PIC X(01).
+              88 TRANSFER-OK        VALUE 'Y'.
+              88 TRANSFER-DENIED    VALUE 'N'.
       *----
        01  CREDIT-PAYMENT.
            05 CREDIT-CARD-NO           PIC 9(16).
-           05 CREDIT-CARD-LIMIT        PIC 9(06)       VALUE 60000.
-           05 CREDIT-CARD-DEBT         PIC 9(06)       VALUE 28000.
-           05 LAST-PAYMENT             PIC 9(08)       VALUE 20230730.
+           05 CREDIT-PAYMENT-AMOUNT    PIC 9(06).
       *----
        01  PAYING-INVOINCE-PROCESS.
-           05 INVOINCE-TYPE            PIC X(08). 
+           05 INVOINCE-TYPE            PIC X(08).
            05 INSTITUTION-NAME         PIC X(10).
-           05 SUBSCRIBER-NO            PIC 9(10).       
-           05 LAST-PAYMENT-DATE        PIC 9(08)       VALUE 20230725.
-           05 PAYMENT-AMOUNT           PIC 9(04)       VALUE 2250.
-           05 PAYMENT-AMOUNT-IN        PIC 9(04).
+           05 SUBSCRIBER-NO            PIC 9(10).
+           05 PAYMENT-AMOUNT-IN        PIC 9(06).
       *----
        01  OTHER-PROCESS.
            05 BALANCE-INQUIRY          PIC 9(10).
            05 WITHDRAWAL               PIC 9(08).
            05 DEPOSIT                  PIC 9(08).
+      *----
+       01  WD-DENY-SW                  PIC X(01).
+           88 WD-DENIED                VALUE 'Y'.
+           88 WD-NOT-DENIED            VALUE 'N'.
+      *----
+       01  DAILY-WD-LIMIT              PIC 9(08)  VALUE 150000.
+      *----
+       01  DENOM-TABLE.
+           05 DENOM-ENTRY OCCURS 4 TIMES.
+              10 DENOM-VALUE           PIC 9(04).
+              10 DENOM-QTY             PIC 9(04).
+       01  DENOM-TOTAL                 PIC 9(08).
+       01  DENOM-STATUS-SW             PIC X(01).
+           88 DENOM-IS-OK              VALUE 'Y'.
+           88 DENOM-NOT-OK             VALUE 'N'.
+       01  VAULT-LOW-CASH-THRESHOLD    PIC 9(04)  VALUE 0010.
       *----
        01  FLAG.
            05 EXIT-FLAG                PIC X(03)       VALUE 'YES'.
+      *----
+       01  PIN-RETRY.
+           05 PIN-ATTEMPT-COUNT        PIC 9(01)       VALUE 0.
+           05 PIN-MATCH-SW             PIC X(01).
+              88 PIN-MATCHED           VALUE 'Y'.
+              88 PIN-NOT-MATCHED       VALUE 'N'.
+      *----
+       01  TODAY-DATE-TIME.
+           05 TODAY-DATE               PIC 9(08).
+           05 TODAY-TIME               PIC 9(08).
+      *----
+       01  MINI-STATEMENT-PROCESS.
+           05 MS-INDEX                 PIC 9(02).
+           05 MS-START-INDEX           PIC 9(02).
+           05 MS-ENTRY-COUNT           PIC 9(02).
+           05 MS-LINE-TABLE.
+              10 MS-LINE OCCURS 5 TIMES.
+                 15 MS-LINE-DATE       PIC 9(08).
+                 15 MS-LINE-TYPE       PIC X(11).
+                 15 MS-LINE-AMOUNT     PIC 9(08).
+                 15 MS-LINE-BALANCE    PIC 9(10).
+           05 MS-EOF-SW                PIC X(01).
+              88 MS-AT-END             VALUE 'Y'.
       *----
        01  COUNTER                     PIC 9           VALUE 1.
       *----
@@ -66,11 +147,24 @@
       *----
        01  ST-ACCT-INP                 PIC 9(02).
            88 ACCT-INP-SUCC            VALUE 00 97.
+       01  ST-TRAN-LOG                 PIC 9(02).
+       01  ST-BILL-INP                 PIC 9(02).
+       01  ST-CARD-INP                 PIC 9(02).
+       01  ST-BENEF-INP                PIC 9(02).
+       01  ST-VAULT-INP                PIC 9(02).
+       01  ST-LOCK-INP                 PIC 9(02).
       *----
        PROCEDURE DIVISION.
       *----
        MAIN-PROCESS.
-           OPEN INPUT ACCT-INP.
+           OPEN I-O   ACCT-INP.
+           OPEN I-O   TRAN-LOG-INP.
+           OPEN INPUT BILLERS-INP.
+           OPEN I-O   CARD-INP.
+           OPEN INPUT BENEF-INP.
+           OPEN I-O   VAULT-INP.
+           OPEN I-O   LOCKOUT-INP.
+           ACCEPT TODAY-DATE FROM DATE YYYYMMDD.
            DISPLAY 'Welcome to the ATM Program !'
            PERFORM ENTRY-INF
            PERFORM ACCOUNT-PIC-PROGRAM
@@ -83,8 +177,14 @@
            ELSE IF EXIT-FLAG = 'NO'
               DISPLAY 'Thanks for choose us. Have a good day :)'
            END-IF.
-           CLOSE ACCT-INP. 
-           STOP RUN.   
+           CLOSE ACCT-INP.
+           CLOSE TRAN-LOG-INP.
+           CLOSE BILLERS-INP.
+           CLOSE CARD-INP.
+           CLOSE BENEF-INP.
+           CLOSE VAULT-INP.
+           CLOSE LOCKOUT-INP.
+           STOP RUN.
        MAIN-END. EXIT.
       *----
        ENTRY-INF.
@@ -94,27 +194,61 @@
        ENTRY-END. EXIT.
       *----
        ACCOUNT-PIC-PROGRAM.
+           MOVE ZERO TO PIN-ATTEMPT-COUNT.
+           SET PIN-NOT-MATCHED TO TRUE.
+           PERFORM PIN-ENTRY-ATTEMPT
+              UNTIL PIN-MATCHED OR (PIN-ATTEMPT-COUNT = 3).
+           IF PIN-NOT-MATCHED
+              PERFORM CAPTURE-CARD
+              STOP RUN
+           END-IF.
+       ACCOUNT-END. EXIT.
+      *----
+       PIN-ENTRY-ATTEMPT.
            DISPLAY 'Please enter your 4 digit password.'
            ACCEPT ACCOUNT-PIC
+           ADD 1 TO PIN-ATTEMPT-COUNT
            PERFORM CHECK-ACCOUNT-PIC.
-       ACCOUNT-END. EXIT. 
+       PIN-ENTRY-END. EXIT.
       *----
        CHECK-ACCOUNT-NBR.
            MOVE ACCOUNT-NBR TO ACCT-ID.
            DISPLAY ACCT-ID.
-              READ ACCT-INP KEY IS ACCT-KEY 
-                 INVALID KEY 
+              READ ACCT-INP KEY IS ACCT-KEY
+                 INVALID KEY
                  DISPLAY 'Wrong entry !'
-                 STOP RUN.
+                 STOP RUN
+              END-READ.
+           IF ACCT-LOCKED
+              DISPLAY 'This card has been captured. See a teller.'
+              STOP RUN
+           END-IF.
        CHECK-END. EXIT.
       *----
        CHECK-ACCOUNT-PIC.
-           IF NOT (ACCT-PIC = ACCOUNT-PIC) 
-                 DISPLAY 'Incorrect entry ! Password mismatch.'
-                 STOP RUN
+           IF ACCT-PIC = ACCOUNT-PIC
+              SET PIN-MATCHED TO TRUE
+              MOVE ACCT-BALANCE TO BALANCE-INQUIRY
+           ELSE
+              SET PIN-NOT-MATCHED TO TRUE
+              DISPLAY 'Incorrect entry ! Password mismatch.'
            END-IF.
-           MOVE ACCT-BALANCE TO BALANCE-INQUIRY. 
        CHECK-END. EXIT.
+      *----
+       CAPTURE-CARD.
+           DISPLAY 'Maximum PIN attempts exceeded.'
+           DISPLAY 'Your card has been captured. See a teller.'
+           MOVE ACCT-ID          TO LOCK-ACCT-ID
+           ACCEPT LOCK-DATE FROM DATE YYYYMMDD
+           ACCEPT LOCK-TIME FROM TIME
+           MOVE 'MAX PIN ATT'    TO LOCK-REASON
+           WRITE LOCK-REC
+              INVALID KEY
+                 DISPLAY 'Warning: lockout entry not recorded.'
+           END-WRITE.
+           SET ACCT-LOCKED TO TRUE.
+           REWRITE ACCT-REC.
+       CAPTURE-END. EXIT.
       *----
        SELECT-PROCESS.
            DISPLAY '1 - BALANCE-INQUIRY'.
@@ -123,6 +257,8 @@
            DISPLAY '4 - PAYING INVOINCE'.
            DISPLAY '5 - CREDIT PAYMENT'.
            DISPLAY '6 - TRANSFER'.
+           DISPLAY '7 - CHANGE PIN'.
+           DISPLAY '8 - MINI STATEMENT'.
            ACCEPT SELECTING.
            IF SELECTING = '1'
               DISPLAY 'Your Account Balance:' BALANCE-INQUIRY
@@ -136,50 +272,234 @@
               PERFORM CREDIT-PAYMENT-PROGRAM
            ELSE IF SELECTING = '6'
               PERFORM TRANSFER-PROGRAM
+           ELSE IF SELECTING = '7'
+              PERFORM CHANGE-PIN-PROGRAM
+           ELSE IF SELECTING = '8'
+              PERFORM MINI-STATEMENT-PROGRAM
            END-IF.
        SELECT-END. EXIT.
+      *----
+       CHANGE-PIN-PROGRAM.
+           DISPLAY 'Please re-enter your current 4 digit password.'
+           ACCEPT ACCOUNT-PIC
+           PERFORM CHECK-ACCOUNT-PIC.
+           IF PIN-MATCHED
+              DISPLAY 'Please enter your new 4 digit password.'
+              ACCEPT NEW-ACCOUNT-PIC
+              MOVE NEW-ACCOUNT-PIC TO ACCT-PIC
+              REWRITE ACCT-REC
+              DISPLAY 'Your password has been changed successfully.'
+           END-IF.
+       CHANGE-PIN-END. EXIT.
       *----
        WITHDRAWAL-PROGRAM.
-           DISPLAY 
+           DISPLAY
       -    'Please enter the amount of money you want to withdraw.'.
            ACCEPT WITHDRAWAL.
-           IF WITHDRAWAL > BALANCE-INQUIRY
-              DISPLAY 'There is not enough balance in your account.'
-           ELSE 
-              IF WITHDRAWAL < 1000
-                COMPUTE BALANCE-INQUIRY = BALANCE-INQUIRY - WITHDRAWAL
-                DISPLAY 'Your balance:' BALANCE-INQUIRY 
-              ELSE IF (WITHDRAWAL > 1000) AND (WITHDRAWAL < 5000)
-                MOVE 10 TO CUT
-                COMPUTE BALANCE-INQUIRY = 
-      -         BALANCE-INQUIRY - WITHDRAWAL - CUT
-                DISPLAY 'Your balance:' BALANCE-INQUIRY
-              ELSE IF (WITHDRAWAL > 5000) AND (WITHDRAWAL < 20000)
-                MOVE 50 TO CUT
-                COMPUTE BALANCE-INQUIRY = 
-      -         BALANCE-INQUIRY - WITHDRAWAL - CUT
-                DISPLAY 'Your balance:' BALANCE-INQUIRY
-              ELSE IF (WITHDRAWAL > 20000) AND (WITHDRAWAL < 100000)
-                MOVE 100 TO CUT
-                COMPUTE BALANCE-INQUIRY = 
-      -         BALANCE-INQUIRY - WITHDRAWAL - CUT
-                DISPLAY 'Your balance:' BALANCE-INQUIRY
-              ELSE
-                DISPLAY 'You can not withdraw more than 100000.'
-           END-IF. EXIT.
+           SET WD-NOT-DENIED TO TRUE.
+           MOVE ZERO TO CUT.
+           IF WITHDRAWAL < 1000
+              CONTINUE
+           ELSE IF (WITHDRAWAL > 1000) AND (WITHDRAWAL < 5000)
+              MOVE 10 TO CUT
+           ELSE IF (WITHDRAWAL > 5000) AND (WITHDRAWAL < 20000)
+              MOVE 50 TO CUT
+           ELSE IF (WITHDRAWAL > 20000) AND (WITHDRAWAL < 100000)
+              MOVE 100 TO CUT
+           ELSE
+              DISPLAY 'You can not withdraw more than 100000.'
+              SET WD-DENIED TO TRUE
+           END-IF.
+           IF WD-NOT-DENIED
+              IF WITHDRAWAL + CUT > BALANCE-INQUIRY
+                 DISPLAY 'There is not enough balance in your account.'
+                 SET WD-DENIED TO TRUE
+              END-IF
+           END-IF.
+           IF WD-NOT-DENIED
+              PERFORM CHECK-DAILY-WD-LIMIT
+           END-IF.
+           IF WD-NOT-DENIED
+              PERFORM DISPENSE-CASH
+              IF DENOM-NOT-OK
+                 SET WD-DENIED TO TRUE
+              END-IF
+           END-IF.
+           IF WD-NOT-DENIED
+              COMPUTE BALANCE-INQUIRY =
+                 BALANCE-INQUIRY - WITHDRAWAL - CUT
+              ADD WITHDRAWAL TO ACCT-DAILY-WD-TOTAL
+              MOVE BALANCE-INQUIRY TO ACCT-BALANCE
+              REWRITE ACCT-REC
+              PERFORM UPDATE-VAULT-STOCK-WD
+              MOVE 'WITHDRAWAL' TO TRAN-TYPE
+              COMPUTE TRAN-AMOUNT = WITHDRAWAL + CUT
+              PERFORM WRITE-TRAN-LOG
+              DISPLAY 'Your balance:' BALANCE-INQUIRY
+           END-IF.
+       WITHDRAWAL-END. EXIT.
+      *----
+       CHECK-DAILY-WD-LIMIT.
+           IF ACCT-DAILY-WD-DATE NOT = TODAY-DATE
+              MOVE TODAY-DATE TO ACCT-DAILY-WD-DATE
+              MOVE ZERO             TO ACCT-DAILY-WD-TOTAL
+           END-IF.
+           IF ACCT-DAILY-WD-TOTAL + WITHDRAWAL > DAILY-WD-LIMIT
+              DISPLAY 'This exceeds your daily withdrawal limit.'
+              SET WD-DENIED TO TRUE
+           END-IF.
+       CHECK-END. EXIT.
+      *----
+       SETUP-DENOM-TABLE.
+           MOVE 0200 TO DENOM-VALUE(1).
+           MOVE 0100 TO DENOM-VALUE(2).
+           MOVE 0050 TO DENOM-VALUE(3).
+           MOVE 0020 TO DENOM-VALUE(4).
+       SETUP-END. EXIT.
+      *----
+       DISPENSE-CASH.
+           PERFORM SETUP-DENOM-TABLE.
+           DISPLAY 'Enter the number of 200 notes to dispense.'
+           ACCEPT DENOM-QTY(1)
+           DISPLAY 'Enter the number of 100 notes to dispense.'
+           ACCEPT DENOM-QTY(2)
+           DISPLAY 'Enter the number of 50 notes to dispense.'
+           ACCEPT DENOM-QTY(3)
+           DISPLAY 'Enter the number of 20 notes to dispense.'
+           ACCEPT DENOM-QTY(4)
+           MOVE ZERO TO DENOM-TOTAL
+           MOVE 1 TO COUNTER
+           PERFORM SUM-DENOM-TOTAL UNTIL COUNTER > 4.
+           IF DENOM-TOTAL NOT = WITHDRAWAL
+              DISPLAY 'Denomination breakdown does not match amount.'
+              SET DENOM-NOT-OK TO TRUE
+           ELSE
+              SET DENOM-IS-OK TO TRUE
+              MOVE 1 TO COUNTER
+              PERFORM CHECK-VAULT-STOCK
+                 UNTIL (COUNTER > 4) OR (DENOM-NOT-OK)
+           END-IF.
+       DISPENSE-END. EXIT.
+      *----
+       SUM-DENOM-TOTAL.
+           COMPUTE DENOM-TOTAL = DENOM-TOTAL +
+              (DENOM-VALUE(COUNTER) * DENOM-QTY(COUNTER)).
+           ADD 1 TO COUNTER.
+       SUM-END. EXIT.
+      *----
+       CHECK-VAULT-STOCK.
+           MOVE DENOM-VALUE(COUNTER) TO VAULT-DENOM.
+           READ VAULT-INP KEY IS VAULT-DENOM
+              INVALID KEY
+                 DISPLAY 'Vault denomination record missing.'
+                 SET DENOM-NOT-OK TO TRUE
+           END-READ.
+           IF DENOM-IS-OK
+              IF DENOM-QTY(COUNTER) > VAULT-NOTE-COUNT
+                 DISPLAY 'Not enough cash in the vault.'
+                 SET DENOM-NOT-OK TO TRUE
+              END-IF
+           END-IF.
+           ADD 1 TO COUNTER.
+       CHECK-END. EXIT.
+      *----
+       UPDATE-VAULT-STOCK-WD.
+           MOVE 1 TO COUNTER.
+           PERFORM DECREMENT-VAULT-ENTRY UNTIL COUNTER > 4.
+       UPDATE-END. EXIT.
+      *----
+       DECREMENT-VAULT-ENTRY.
+           MOVE DENOM-VALUE(COUNTER) TO VAULT-DENOM.
+           READ VAULT-INP KEY IS VAULT-DENOM
+              INVALID KEY
+                 DISPLAY 'Vault denomination record missing.'
+           END-READ.
+           SUBTRACT DENOM-QTY(COUNTER) FROM VAULT-NOTE-COUNT.
+           IF VAULT-NOTE-COUNT < VAULT-LOW-CASH-THRESHOLD
+              SET VAULT-LOW-CASH TO TRUE
+              DISPLAY 'Low cash warning, denomination:' VAULT-DENOM
+           ELSE
+              SET VAULT-CASH-OK TO TRUE
+           END-IF.
+           REWRITE VAULT-REC.
+           ADD 1 TO COUNTER.
+       DECREMENT-END. EXIT.
       *----
        DEPOSIT-PROGRAM.
-           DISPLAY 
+           DISPLAY
       -    'Please enter the amount of money you want to deposit.'.
            ACCEPT DEPOSIT.
            IF DEPOSIT > 10000
               DISPLAY 'You cannot deposit more than 10000 TL per day.'
               STOP RUN
            ELSE
-              COMPUTE BALANCE-INQUIRY = BALANCE-INQUIRY + DEPOSIT
-              DISPLAY 'Your balance:' BALANCE-INQUIRY
+              PERFORM RECEIVE-CASH
+              IF DENOM-NOT-OK
+                 DISPLAY 'Denomination breakdown does not match amount.'
+              ELSE
+                 COMPUTE BALANCE-INQUIRY = BALANCE-INQUIRY + DEPOSIT
+                 MOVE BALANCE-INQUIRY TO ACCT-BALANCE
+                 REWRITE ACCT-REC
+                 PERFORM UPDATE-VAULT-STOCK-DEP
+                 MOVE 'DEPOSIT' TO TRAN-TYPE
+                 MOVE DEPOSIT   TO TRAN-AMOUNT
+                 PERFORM WRITE-TRAN-LOG
+                 DISPLAY 'Your balance:' BALANCE-INQUIRY
+              END-IF
            END-IF.
        DEPOSIT-END. EXIT.
+      *----
+       RECEIVE-CASH.
+           PERFORM SETUP-DENOM-TABLE.
+           DISPLAY 'Enter the number of 200 notes being deposited.'
+           ACCEPT DENOM-QTY(1)
+           DISPLAY 'Enter the number of 100 notes being deposited.'
+           ACCEPT DENOM-QTY(2)
+           DISPLAY 'Enter the number of 50 notes being deposited.'
+           ACCEPT DENOM-QTY(3)
+           DISPLAY 'Enter the number of 20 notes being deposited.'
+           ACCEPT DENOM-QTY(4)
+           MOVE ZERO TO DENOM-TOTAL
+           MOVE 1 TO COUNTER
+           PERFORM SUM-DENOM-TOTAL UNTIL COUNTER > 4.
+           IF DENOM-TOTAL NOT = DEPOSIT
+              SET DENOM-NOT-OK TO TRUE
+           ELSE
+              SET DENOM-IS-OK TO TRUE
+           END-IF.
+       RECEIVE-END. EXIT.
+      *----
+       UPDATE-VAULT-STOCK-DEP.
+           MOVE 1 TO COUNTER.
+           PERFORM INCREMENT-VAULT-ENTRY UNTIL COUNTER > 4.
+       UPDATE-END. EXIT.
+      *----
+       INCREMENT-VAULT-ENTRY.
+           MOVE DENOM-VALUE(COUNTER) TO VAULT-DENOM.
+           READ VAULT-INP KEY IS VAULT-DENOM
+              INVALID KEY
+                 DISPLAY 'Vault denomination record missing.'
+           END-READ.
+           ADD DENOM-QTY(COUNTER) TO VAULT-NOTE-COUNT.
+           IF VAULT-NOTE-COUNT < VAULT-LOW-CASH-THRESHOLD
+              SET VAULT-LOW-CASH TO TRUE
+           ELSE
+              SET VAULT-CASH-OK TO TRUE
+           END-IF.
+           REWRITE VAULT-REC.
+           ADD 1 TO COUNTER.
+       INCREMENT-END. EXIT.
+      *----
+       WRITE-TRAN-LOG.
+           MOVE ACCT-ID TO TRAN-ACCT-ID.
+           ACCEPT TRAN-DATE FROM DATE YYYYMMDD.
+           ACCEPT TRAN-TIME FROM TIME.
+           MOVE ACCT-BALANCE TO TRAN-RESULT-BALANCE.
+           WRITE TRAN-LOG-REC
+              INVALID KEY
+                 DISPLAY 'Warning: transaction log entry not recorded.'
+           END-WRITE.
+       WRITE-END. EXIT.
       *----
        PAYING-INVOINCE-PROGRAM.
            DISPLAY 'Please enter invoice type.'.
@@ -188,53 +508,203 @@
            ACCEPT   INSTITUTION-NAME.
            DISPLAY 'Please enter subscriber number.'.
            ACCEPT   SUBSCRIBER-NO.
-           DISPLAY 'Last payment date:' LAST-PAYMENT-DATE.
-           DISPLAY 'Payment amount:' PAYMENT-AMOUNT 'TL'.
+           MOVE INSTITUTION-NAME TO BILL-INSTITUTION-NAME.
+           MOVE SUBSCRIBER-NO    TO BILL-SUBSCRIBER-NO.
+           READ BILLERS-INP KEY IS BILL-KEY
+              INVALID KEY
+                 DISPLAY 'No billing record for that subscriber.'
+                 STOP RUN
+           END-READ.
+           DISPLAY 'Due date:' BILL-DUE-DATE.
+           DISPLAY 'Payment amount:' BILL-AMOUNT-DUE 'TL'.
            DISPLAY 'Please enter the payment amount.'.
            ACCEPT   PAYMENT-AMOUNT-IN.
-           IF (PAYMENT-AMOUNT-IN = PAYMENT-AMOUNT) AND (PAYMENT-AMOUNT <
-      -       BALANCE-INQUIRY)
-              COMPUTE BALANCE-INQUIRY = BALANCE-INQUIRY - PAYMENT-AMOUNT
+           IF (PAYMENT-AMOUNT-IN = BILL-AMOUNT-DUE) AND
+              (BILL-AMOUNT-DUE < BALANCE-INQUIRY)
+              COMPUTE BALANCE-INQUIRY =
+                 BALANCE-INQUIRY - BILL-AMOUNT-DUE
+              MOVE BALANCE-INQUIRY TO ACCT-BALANCE
+              REWRITE ACCT-REC
+              MOVE 'BILLPAY'      TO TRAN-TYPE
+              MOVE BILL-AMOUNT-DUE TO TRAN-AMOUNT
+              PERFORM WRITE-TRAN-LOG
               DISPLAY 'Your balance:' BALANCE-INQUIRY
               DISPLAY 'Your payment has been successfully completed.'
            ELSE
              DISPLAY 'You entered the wrong amount/not enough balance.'
-             STOP RUN
            END-IF.
        PAYING-END. EXIT.
       *----
        CREDIT-PAYMENT-PROGRAM.
            DISPLAY 'Please enter your credit card number.'.
            ACCEPT   CREDIT-CARD-NO.
-           DISPLAY 'Your current credit card limit:' CREDIT-CARD-LIMIT.
-           DISPLAY 'Your current credit card debt:'  CREDIT-CARD-DEBT.
-           DISPLAY 'Due date:'                       LAST-PAYMENT.
+           MOVE CREDIT-CARD-NO TO CARD-NO.
+           READ CARD-INP KEY IS CARD-KEY
+              INVALID KEY
+                 DISPLAY 'No credit card record for that number.'
+                 STOP RUN
+           END-READ.
+           DISPLAY 'Your current credit card limit:' CARD-LIMIT.
+           DISPLAY 'Your current credit card debt:'  CARD-DEBT.
+           DISPLAY 'Due date:'                       CARD-DUE-DATE.
+           DISPLAY 'Please enter the amount you want to pay.'.
+           ACCEPT   CREDIT-PAYMENT-AMOUNT.
+           IF CREDIT-PAYMENT-AMOUNT > BALANCE-INQUIRY
+              DISPLAY 'There is not enough balance in your account.'
+           ELSE IF CREDIT-PAYMENT-AMOUNT > CARD-DEBT
+              DISPLAY 'You cannot pay more than the current debt.'
+           ELSE
+              COMPUTE BALANCE-INQUIRY =
+                 BALANCE-INQUIRY - CREDIT-PAYMENT-AMOUNT
+              COMPUTE CARD-DEBT = CARD-DEBT - CREDIT-PAYMENT-AMOUNT
+              MOVE BALANCE-INQUIRY TO ACCT-BALANCE
+              REWRITE ACCT-REC
+              REWRITE CARD-REC
+              MOVE 'CREDITPMT' TO TRAN-TYPE
+              MOVE CREDIT-PAYMENT-AMOUNT TO TRAN-AMOUNT
+              PERFORM WRITE-TRAN-LOG
+              DISPLAY 'Your remaining card debt:' CARD-DEBT
+              DISPLAY 'Your balance:' BALANCE-INQUIRY
+           END-IF.
        CREDIT-END. EXIT.
       *----
        TRANSFER-PROGRAM.
+           SET TRANSFER-OK TO TRUE.
            DISPLAY 'Please enter the IBAN number to be transferred.'.
            ACCEPT  TRANSFER-IBAN.
            PERFORM CHECK-TRANSFER-IBAN.
-           DISPLAY 'Please enter the amount to transfer.'.
-           ACCEPT  TRANSFER-AMOUNT.
-           PERFORM CHECK-TRANSFER-AMOUNT.
-           DISPLAY 'Please enter the transfer describtion.'.
-           ACCEPT  TRANSFER-DESCRIPTION.
-           DISPLAY 'Your transfer has been successfully completed.'.
+           IF TRANSFER-OK
+              DISPLAY 'Please enter the amount to transfer.'
+              ACCEPT  TRANSFER-AMOUNT
+              PERFORM CHECK-TRANSFER-AMOUNT
+           END-IF.
+           IF TRANSFER-OK
+              DISPLAY 'Please enter the transfer describtion.'
+              ACCEPT  TRANSFER-DESCRIPTION
+              PERFORM POST-TRANSFER
+              IF TRANSFER-OK
+                 DISPLAY 'Your transfer has been successfully'
+                    ' completed.'
+              ELSE
+                 DISPLAY 'Your transfer could not be completed.'
+              END-IF
+           END-IF.
        TRANSFER-END. EXIT.
-      *---- 
+      *----
        CHECK-TRANSFER-IBAN.
-           IF NOT (LENGTH OF TRANSFER-IBAN) = 26
+           MOVE ZERO TO TRANSFER-IBAN-LEN.
+           INSPECT TRANSFER-IBAN TALLYING TRANSFER-IBAN-LEN
+              FOR CHARACTERS BEFORE INITIAL SPACE.
+           IF TRANSFER-IBAN-LEN = 26
+              MOVE TRANSFER-IBAN TO BENEF-IBAN
+              READ BENEF-INP KEY IS BENEF-IBAN
+                 INVALID KEY
+                    DISPLAY 'Incorrect Entry !'
+                    SET TRANSFER-DENIED TO TRUE
+                 NOT INVALID KEY
+                    MOVE BENEF-ACCT-ID TO TRANSFER-DEST-ACCT-ID
+              END-READ
+           ELSE
               DISPLAY 'Incorrect Entry !'
-           ELSE 
-              STOP RUN
+              SET TRANSFER-DENIED TO TRUE
            END-IF.
        CHECK-END. EXIT.
       *----
        CHECK-TRANSFER-AMOUNT.
            IF TRANSFER-AMOUNT > BALANCE-INQUIRY
               DISPLAY 'There is not enough balance in your account.'
-              STOP RUN
+              SET TRANSFER-DENIED TO TRUE
            END-IF.
        CHECK-END. EXIT.
-       
\ No newline at end of file
+      *----
+       POST-TRANSFER.
+           MOVE TRANSFER-DEST-ACCT-ID TO ACCT-ID.
+           READ ACCT-INP KEY IS ACCT-KEY
+              INVALID KEY
+                 DISPLAY 'Destination account not found.'
+                 SET TRANSFER-DENIED TO TRUE
+           END-READ.
+           IF TRANSFER-OK
+              MOVE ACCOUNT-NBR TO ACCT-ID
+              READ ACCT-INP KEY IS ACCT-KEY
+                 INVALID KEY
+                    DISPLAY 'Warning: source account not found.'
+                    SET TRANSFER-DENIED TO TRUE
+              END-READ
+           END-IF.
+           IF TRANSFER-OK
+              COMPUTE BALANCE-INQUIRY =
+                 BALANCE-INQUIRY - TRANSFER-AMOUNT
+              MOVE BALANCE-INQUIRY TO ACCT-BALANCE
+              REWRITE ACCT-REC
+              MOVE 'TRANSFEROUT' TO TRAN-TYPE
+              MOVE TRANSFER-AMOUNT TO TRAN-AMOUNT
+              PERFORM WRITE-TRAN-LOG
+              MOVE TRANSFER-DEST-ACCT-ID TO ACCT-ID
+              READ ACCT-INP KEY IS ACCT-KEY
+                 INVALID KEY
+                    DISPLAY 'Warning: destination account not found.'
+                    SET TRANSFER-DENIED TO TRUE
+              END-READ
+           END-IF.
+           IF TRANSFER-OK
+              ADD TRANSFER-AMOUNT TO ACCT-BALANCE
+              REWRITE ACCT-REC
+              MOVE 'TRANSFERIN' TO TRAN-TYPE
+              MOVE TRANSFER-AMOUNT TO TRAN-AMOUNT
+              PERFORM WRITE-TRAN-LOG
+           END-IF.
+       POST-END. EXIT.
+      *----
+       MINI-STATEMENT-PROGRAM.
+           MOVE ZERO TO MS-ENTRY-COUNT.
+           MOVE 'N'  TO MS-EOF-SW.
+           MOVE ACCOUNT-NBR TO TRAN-ACCT-ID.
+           START TRAN-LOG-INP KEY IS EQUAL TRAN-ACCT-ID
+              INVALID KEY
+                 DISPLAY 'No transactions found for this account.'
+                 SET MS-AT-END TO TRUE
+           END-START.
+           PERFORM COLLECT-MS-ENTRY UNTIL MS-AT-END.
+           DISPLAY '---- MINI STATEMENT ----'.
+           COMPUTE MS-START-INDEX = 6 - MS-ENTRY-COUNT.
+           PERFORM DISPLAY-MS-ENTRY VARYING MS-INDEX
+              FROM MS-START-INDEX BY 1
+              UNTIL MS-INDEX > 5.
+       MINI-STATEMENT-END. EXIT.
+      *----
+       COLLECT-MS-ENTRY.
+           READ TRAN-LOG-INP NEXT RECORD
+              AT END
+                 SET MS-AT-END TO TRUE
+           END-READ.
+           IF NOT MS-AT-END
+              IF TRAN-ACCT-ID NOT = ACCOUNT-NBR
+                 SET MS-AT-END TO TRUE
+              ELSE
+                 PERFORM SHIFT-MS-TABLE
+                 MOVE TRAN-DATE           TO MS-LINE-DATE(5)
+                 MOVE TRAN-TYPE           TO MS-LINE-TYPE(5)
+                 MOVE TRAN-AMOUNT         TO MS-LINE-AMOUNT(5)
+                 MOVE TRAN-RESULT-BALANCE TO MS-LINE-BALANCE(5)
+                 IF MS-ENTRY-COUNT < 5
+                    ADD 1 TO MS-ENTRY-COUNT
+                 END-IF
+              END-IF
+           END-IF.
+       COLLECT-END. EXIT.
+      *----
+       SHIFT-MS-TABLE.
+           PERFORM SHIFT-MS-ENTRY VARYING MS-INDEX FROM 1 BY 1
+              UNTIL MS-INDEX > 4.
+       SHIFT-END. EXIT.
+      *----
+       SHIFT-MS-ENTRY.
+           MOVE MS-LINE(MS-INDEX + 1) TO MS-LINE(MS-INDEX).
+       SHIFT-ENTRY-END. EXIT.
+      *----
+       DISPLAY-MS-ENTRY.
+           DISPLAY MS-LINE-DATE(MS-INDEX) ' ' MS-LINE-TYPE(MS-INDEX)
+              ' ' MS-LINE-AMOUNT(MS-INDEX)
+              ' ' MS-LINE-BALANCE(MS-INDEX).
+       DISPLAY-END. EXIT.
